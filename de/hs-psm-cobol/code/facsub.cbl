@@ -0,0 +1,52 @@
+      * Erkennungsteil
+       IDENTIFICATION DIVISION.
+      * Programmname
+       PROGRAM-ID.
+           FACSUB.
+       AUTHOR.
+           Thorsten Toepper.
+      * Angabe der Einrichtung
+       INSTALLATION.
+           2IB-HSMA.
+
+      * Datenteil
+       DATA DIVISION.
+      * Sektion zur Deklaration der vom Aufrufer uebergebenen Felder
+       LINKAGE SECTION.
+      * Eingabe- und Ergebnisfeld der Math-Utilities-Suite, siehe
+      * copybooks/MATHFLDS.cpy
+           COPY MATHFLDS.
+      * Ueberlauf-Rueckmeldung an den Aufrufer
+       01  ls-ueberlauf-kennzeichen PIC X.
+           88 ls-ueberlauf VALUE "J".
+
+      * Verarbeitungsteil
+       PROCEDURE DIVISION USING EINGABE FAKULTAET
+               ls-ueberlauf-kennzeichen.
+      * Die Hauptprozedur des Unterprogramms: berechnet die
+      * Fakultaet und kehrt danach zum Aufrufer zurueck.
+       main SECTION.
+           PERFORM faculty.
+           GOBACK.
+
+
+      * Pseudorekursive Prozedur zur Fakultaetsberechnung, ausgelagert
+      * aus FACULTYPGM, damit ein Math-Operationen-Menue Fakultaet
+      * neben Permutation und Kombination anbieten kann, ohne die
+      * Logik je Aufrufer zu duplizieren.
+       faculty SECTION.
+      * ergebniswert mit eingabe multiplizieren,
+      * Ergebnis in ergebniswert sichern. ON SIZE ERROR faengt den
+      * Ueberlauf ab, bevor ergebniswert die 18 Stellen ueberschreitet.
+           MULTIPLY eingabewert BY ergebniswert
+               ON SIZE ERROR
+                   SET ls-ueberlauf TO TRUE
+           END-MULTIPLY.
+
+           IF NOT ls-ueberlauf
+      * 1 von eingabewert substrahieren und in eingabewert sichern.
+               SUBTRACT 1 FROM eingabewert
+               IF eingabewert > 1 THEN
+                   PERFORM faculty
+               END-IF
+           END-IF.
