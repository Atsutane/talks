@@ -0,0 +1,13 @@
+      * Gemeinsame Ein-/Ausgabefelder fuer die Math-Utilities-Suite
+      * (Fakultaet, Permutation, Kombination, ...). Jedes Programm
+      * der Suite COPYt diese Felder statt eigener, leicht
+      * abweichender Kopien von Eingabe- und Ergebnisfeld anzulegen.
+      * Kein VALUE auf ergebniswert, da dieses Copybook auch in der
+      * LINKAGE SECTION von CALLten Unterprogrammen verwendet wird;
+      * aufrufende Programme setzen den Startwert selbst (MOVE 1).
+       01  EINGABE.
+      * Deklaration eines zweistelligen Zahlenwertes
+           02 eingabewert PIC 99.
+       01  FAKULTAET.
+      * Deklaration eines 18 stelligen Zahlenwertes
+           02 ergebniswert PIC 9(18).
