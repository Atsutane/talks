@@ -0,0 +1,20 @@
+      * Erweiterte Ein-/Ausgabefelder der Math-Utilities-Suite fuer
+      * Werte jenseits der Grenzen von MATHFLDS.cpy (Eingabe > 99
+      * bzw. Ergebnis > 18 Stellen). Ergebniswert-erweitert wird als
+      * echtes Bignum gefuehrt: 100 vierstellige "Limbs" (Basis
+      * 10000, USAGE COMP - je vier Dezimalstellen liegen damit weit
+      * unter der IBM-Enterprise-COBOL-Obergrenze fuer numerische
+      * Felder), little-endian abgelegt (Limb 1 = niedrigstwertige
+      * vier Stellen). Multiplikation-mit-Uebertrag ueber alle Limbs
+      * (siehe faculty.cbl, bignum-mit-skalar-multiplizieren) traegt
+      * die Fakultaetsberechnung bis zu 400 Dezimalstellen, d.h. bis
+      * 210! (399 Stellen); 211! (401 Stellen) meldet einen Ueberlauf
+      * ueber dasselbe Ueberlauf-Kennzeichen wie der Standardpfad.
+      * Das deckt die in Auftrag 007 genannten 100! (158 Stellen) mit
+      * deutlichem Spielraum ab - eine einzelne, wenn auch groessere
+      * gepackte Zahl haette dafuer nicht ausgereicht.
+       01  EINGABE-ERWEITERT.
+           02 eingabewert-erweitert PIC 999.
+       01  FAKULTAET-ERWEITERT.
+           02 ergebniswert-erweitert-limb OCCURS 100 TIMES
+               PIC 9(4) COMP.
