@@ -11,47 +11,825 @@
        DATE-WRITTEN.
            Samstag, 5.6.2010.
 
+      * Umgebungsteil
+       ENVIRONMENT DIVISION.
+      * Zuordnung der Dateien fuer den Batch-Modus
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Eingabedatei mit einem zweistelligen Wert je Satz
+           SELECT batch-eingabedatei ASSIGN TO "BATCHIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS batch-eingabedateistatus.
+      * Berichtsdatei mit den berechneten Fakultaeten
+           SELECT batch-berichtdatei ASSIGN TO "BATCHOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS batch-berichtdateistatus.
+      * Audit-Protokolldatei, an die jede Berechnung angehaengt wird
+           SELECT audit-datei ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-dateistatus.
+      * Checkpoint-Datei: haelt die Satznummer des zuletzt
+      * erfolgreich verarbeiteten Eingabesatzes fuer Restart-Faelle
+      * Name auf 8 Zeichen begrenzt, damit er als DD-Name in JCL
+      * verwendet werden kann (siehe jcl/FACJOB.jcl).
+           SELECT checkpoint-datei ASSIGN TO "BATCHCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS checkpoint-dateistatus.
+
       * Datenteil
        DATA DIVISION.
+      * Beschreibung der im Batch-Modus verwendeten Dateien
+       FILE SECTION.
+       FD  batch-eingabedatei.
+       01  batch-eingabesatz.
+           02 batch-eingabewert PIC 99.
+
+       FD  batch-berichtdatei.
+       01  batch-berichtsatz PIC X(80).
+
+      * Beschreibung der Audit-Protokolldatei, ein Satz je Berechnung.
+      * X(460) statt X(80), damit auch ein erweitertes, bis zu
+      * 400-stelliges Bignum-Ergebnis (siehe MATHEXT.cpy) mitsamt
+      * Zeitstempel und Beschriftung in einen Satz passt, ohne dass
+      * STRING es stillschweigend abschneidet.
+       FD  audit-datei.
+       01  audit-satz PIC X(460).
+
+      * Beschreibung der Checkpoint-Datei: ein Satz mit der Nummer
+      * des zuletzt verarbeiteten Eingabesatzes sowie dem Seiten-
+      * und Zeilenstand des Berichtes zu diesem Zeitpunkt, damit ein
+      * Restart den Bericht an genau der Stelle (Seite/Zeile)
+      * fortsetzt, an der der abgebrochene Lauf stand, statt wieder
+      * bei Seite 1 zu beginnen.
+       FD  checkpoint-datei.
+       01  checkpoint-satz.
+           02 checkpoint-verarbeitete-saetze PIC 9(6).
+           02 checkpoint-seiten-zaehler PIC 99.
+           02 checkpoint-zeilen-auf-seite PIC 99.
+
       * Sektion zur Variablendeklaration im Zwischenspeicher
        WORKING-STORAGE SECTION.
-       01  EINGABE.
-      * Deklaration eines zweistelligen Zahlenwertes
-           02 eingabewert PIC 99.
-       01 FAKULTAET.
-      * Deklaration eines 18 stelligen Zahlenwertes,
-      * sowie direkte Zuweisung des Wertes 1.
-           02 ergebniswert PIC 9(18) VALUE 1.
+      * Eingabe- und Ergebnisfeld der Math-Utilities-Suite, siehe
+      * copybooks/MATHFLDS.cpy
+           COPY MATHFLDS.
+      * Erweiterte Felder fuer Werte jenseits der Standardgrenzen,
+      * siehe copybooks/MATHEXT.cpy
+           COPY MATHEXT.
+      * Sichert den urspruenglichen erweiterten Eingabewert, analog
+      * zu letzter-eingabewert fuer den Standardpfad.
+       01  letzter-eingabewert-erweitert PIC 999.
+
+      * Hilfsfelder fuer die Bignum-Arithmetik auf
+      * ergebniswert-erweitert-limb (siehe MATHEXT.cpy):
+      * Multiplikation-mit-Uebertrag ueber alle Limbs sowie die
+      * Wandlung des Limb-Feldes in eine druckbare Ziffernfolge.
+       01  BIGNUM-HILFSFELDER.
+      * Laufindex sowie Index des hoechstwertigen, von Null
+      * verschiedenen Limbs (fuer die fuehrungsnullenfreie Anzeige).
+           02 bignum-index PIC 999.
+           02 bignum-hoechster-index PIC 999 VALUE 1.
+      * Produkt aus Limb und Multiplikator plus Uebertrag der
+      * vorherigen Stelle; Uebertrag in die naechste Stelle.
+      * 9(8) COMP reicht, da maximal 9999 * 999 + 9999 anfaellt.
+           02 bignum-produkt PIC 9(8) COMP.
+           02 bignum-uebertrag PIC 9(8) COMP.
+      * Zwischenfelder fuer die Anzeige eines einzelnen Limbs: mit
+      * fuehrenden Nullen (untergeordnete Limbs) bzw. nullunter-
+      * drueckt (hoechstwertiges Limb, keine fuehrenden Nullen).
+           02 bignum-limb-anzeige PIC 9(4).
+           02 bignum-limb-anzeige-z PIC Z(3)9.
+      * Aufnahme der kompletten, fuehrungsnullenfreien Ziffernfolge
+      * sowie der Zeiger fuer das anhaengende STRING je Limb.
+           02 bignum-anzeige-text PIC X(400) VALUE SPACES.
+           02 bignum-anzeige-zeiger PIC 9(4) VALUE 1.
+      * Nullunterdrueckte Darstellung von ergebniswert fuer die
+      * Ergebnisspalte des Batch-Berichtes, analog zu rd-eingabe-
+      * anzeige PIC Z9 fuer die Eingabespalte.
+       01  ergebniswert-anzeige PIC Z(17)9.
+      * Steuerungsfelder fuer Modusauswahl, Ueberlauf und Dateiende
+       01  STEUERUNG.
+           02 modus-kennzeichen PIC X.
+           02 ueberlauf-kennzeichen PIC X VALUE "N".
+               88 ueberlauf VALUE "J".
+           02 ungueltig-kennzeichen PIC X VALUE "N".
+               88 satz-ungueltig VALUE "J".
+           02 dateiende-kennzeichen PIC X VALUE "N".
+               88 dateiende VALUE "J".
+      * Zeigt an, ob batch-berichtdatei-oeffnen die Berichtdatei frisch
+      * (OUTPUT) angelegt hat - auch als Fallback, wenn ein Restart
+      * keine vorhandene Berichtdatei zum Fortschreiben vorfindet.
+      * Nur dann gehoert ein neuer Berichtskopf an den Anfang.
+           02 bericht-neu-kennzeichen PIC X VALUE "N".
+               88 bericht-neu-angelegt VALUE "J".
+      * Zeigt an, ob batch-berichtdatei-oeffnen die Berichtdatei
+      * tatsaechlich erfolgreich geoeffnet hat (Status 00) - nur dann
+      * duerfen Detail- und Kopfzeilen hineingeschrieben werden.
+           02 batch-berichtdatei-offen-kennzeichen PIC X VALUE "N".
+               88 batch-berichtdatei-offen VALUE "J".
+      * Begrenzung der Neueingabe-Versuche in eingabe-pruefen
+           02 eingabe-versuche PIC 9 VALUE ZERO.
+           02 max-eingabe-versuche PIC 9 VALUE 3.
+
+      * Sichert den urspruenglichen Eingabewert, da eingabewert von
+      * der rekursiven faculty Prozedur bis auf 1 heruntergezaehlt
+      * wird und fuer Protokoll/Bericht der Ausgangswert gebraucht wird.
+       01  letzter-eingabewert PIC 99.
+
+      * Hilfsfelder fuer das Checkpoint/Restart-Verfahren im Batch-
+      * Modus: Zaehler der verarbeiteten Saetze und die beim Start
+      * aus der Checkpoint-Datei gelesene Anzahl bereits erledigter
+      * Saetze, die beim Restart uebersprungen werden - dazu Seiten-
+      * und Zeilenstand des Berichtes zum Zeitpunkt des letzten
+      * Checkpoints, damit ein Restart den Bericht dort fortsetzt,
+      * statt wieder bei Seite 1 zu beginnen.
+       01  CHECKPOINT-HILFSFELDER.
+           02 checkpoint-dateistatus PIC XX.
+           02 batch-berichtdateistatus PIC XX.
+           02 batch-eingabedateistatus PIC XX.
+           02 verarbeitete-saetze PIC 9(6) VALUE ZERO.
+           02 bereits-erledigte-saetze PIC 9(6) VALUE ZERO.
+           02 bereits-erledigte-seiten-zaehler PIC 99 VALUE ZERO.
+           02 bereits-erledigte-zeilen-auf-seite PIC 99 VALUE ZERO.
+
+      * Zaehlt ungueltige bzw. ueberlaufene Saetze eines Batch-Laufs,
+      * damit am Ende ein zusammenfassender Bedingungscode gesetzt
+      * werden kann (siehe batch-verarbeitung).
+       01  BATCH-ERGEBNISZAEHLER.
+           02 batch-ungueltige-saetze PIC 9(6) VALUE ZERO.
+           02 batch-ueberlauf-saetze PIC 9(6) VALUE ZERO.
+
+      * Hilfsfelder fuer das Audit-Protokoll
+       01  AUDIT-HILFSFELDER.
+           02 audit-dateistatus PIC XX.
+      * Zeigt an, ob audit-datei-oeffnen die Datei tatsaechlich
+      * erfolgreich geoeffnet hat (Status 00) - nur dann darf
+      * audit-protokollieren/-erweitert einen Satz hineinschreiben.
+           02 audit-datei-offen-kennzeichen PIC X VALUE "N".
+               88 audit-datei-offen VALUE "J".
+      * Von FUNCTION CURRENT-DATE gelieferter 21-stelliger Zeitstempel
+           02 audit-zeitstempel PIC X(21).
+           02 audit-zeit-teile REDEFINES audit-zeitstempel.
+               03 audit-datum PIC X(8).
+               03 audit-uhrzeit PIC X(6).
+               03 FILLER PIC X(7).
+
+      * Steuerfelder fuer den Seitenumbruch und die Laufzaehlung
+      * des formatierten Berichtes
+       01  REPORT-STEUERUNG.
+           02 zeilen-je-seite PIC 99 VALUE 20.
+           02 zeilen-auf-seite PIC 99 VALUE ZERO.
+           02 seiten-zaehler PIC 99 VALUE ZERO.
+
+      * Aufbau einer spaltenorientierten Detailzeile des Berichtes.
+      * rd-ergebnis-anzeige beginnt in Spalte 11, damit es unter dem
+      * "ERGEBNIS"-Spaltenkopf aus report-kopf-schreiben steht
+      * ("EINGABE" = 7 Zeichen + 3 Leerzeichen = Spalte 11).
+       01  REPORT-DETAILSATZ.
+           02 rd-eingabe-anzeige PIC Z9.
+           02 FILLER PIC X(8) VALUE SPACES.
+           02 rd-ergebnis-anzeige PIC X(40).
+           02 FILLER PIC X(30) VALUE SPACES.
 
       * Verarbeitungsteil
        PROCEDURE DIVISION.
-      * Die Hauptprozedur
+      * Die Hauptprozedur: waehlt zwischen interaktivem und
+      * dateigesteuertem Batch-Modus.
        main SECTION.
 
+           DISPLAY "Modus waehlen: (I)nteraktiv, (B)atch oder "
+               "(E)rweitert (> 99 / > 18 Stellen):"
+           ACCEPT modus-kennzeichen.
+
+      * Audit-Protokolldatei zum Anhaengen oeffnen (ggf. neu anlegen)
+           PERFORM audit-datei-oeffnen.
+
+           EVALUATE modus-kennzeichen
+               WHEN "B" WHEN "b"
+                   PERFORM batch-verarbeitung
+               WHEN "E" WHEN "e"
+                   PERFORM erweiterte-verarbeitung
+               WHEN OTHER
+                   PERFORM interaktive-verarbeitung
+           END-EVALUATE.
+
+           IF audit-datei-offen
+               CLOSE audit-datei
+           END-IF.
+
+      * Programm beenden
+           STOP RUN.
+
+
+      * Verarbeitung eines einzelnen, interaktiv eingegebenen Wertes.
+      * Funktioniert sowohl am Terminal als auch im JCL-Batchfenster,
+      * wo eingabewert per Parameterkarte ueber SYSIN hereinkommt -
+      * eingabe-pruefen bricht dort nach begrenzten Versuchen ab,
+      * statt auf weitere, nie kommende Eingaben zu warten.
+       interaktive-verarbeitung SECTION.
       * Ausgabe der Nachricht
            DISPLAY "Wert zur Fakultätsberechnung:"
       * Einlesen des Eingabewertes
            ACCEPT eingabewert.
+      * Eingabewert auf Gueltigkeit pruefen, bei Bedarf neu einlesen
+           PERFORM eingabe-pruefen.
       * Ausgabe des Wertes mit beiden Stellen
            DISPLAY "Wert: " eingabewert.
 
-      * Aufruf der faculty Prozedur
-           PERFORM faculty.
+           MOVE eingabewert TO letzter-eingabewert.
 
+           IF satz-ungueltig
+      * Eingabe blieb nach den zulaessigen Versuchen ungueltig -
+      * Bedingungscode 8 signalisiert dem Job-Scheduler den Abbruch.
+               DISPLAY "Fehler: Keine gueltige Eingabe erhalten - "
+                   "Berechnung abgebrochen."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 1 TO ergebniswert
+      * Aufruf der faculty Prozedur
+               PERFORM faculty
+               IF ueberlauf
+      * Bedingungscode 4 signalisiert einen gueltigen, aber
+      * ueberlaufenen Lauf - schwerwiegender als 0, aber kein Abbruch.
+                   DISPLAY "Fehler: Ergebnis ueberschreitet 18 "
+                       "Stellen - Berechnung abgebrochen."
+                   MOVE 4 TO RETURN-CODE
+               ELSE
       * Ausgabe des berechneten Wertes mit allen 18 Stellen
-           DISPLAY "Fakultät: " ergebniswert.
-      * Programm beenden
-           STOP RUN.
+                   DISPLAY "Fakultät: " ergebniswert
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           PERFORM audit-protokollieren.
+
+
+      * Liest die Eingabedatei satzweise, berechnet je Satz die
+      * Fakultaet ueber die bestehende faculty Prozedur und schreibt
+      * das Ergebnis in die Berichtdatei. Vor dem Start wird ein
+      * vorhandener Checkpoint ausgewertet, damit ein zuvor
+      * abgebrochener Lauf nicht von vorn beginnen muss.
+       batch-verarbeitung SECTION.
+           OPEN INPUT batch-eingabedatei.
+
+      * Wie audit-datei-oeffnen/batch-berichtdatei-oeffnen wird der
+      * Dateistatus geprueft, statt dem Laufzeitsystem die Kontrolle
+      * zu ueberlassen - eine fehlende oder falsch zugeordnete
+      * BATCHIN wuerde sonst zu einem unkontrollierten Laufzeitabbruch
+      * fuehren, statt den fuer den Scheduler dokumentierten
+      * RETURN-CODE zu setzen.
+           IF batch-eingabedateistatus NOT = "00"
+               DISPLAY "Fehler: Eingabedatei BATCHIN nicht verfuegbar "
+                   "(Status " batch-eingabedateistatus "). Batch-Lauf "
+                   "abgebrochen."
+      * RC 8 wiederverwendet, da hier wie bei einem ungueltigen Satz
+      * kein verwertbares Ergebnis vorliegt.
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM checkpoint-einlesen
+               MOVE bereits-erledigte-saetze TO verarbeitete-saetze
+               PERFORM bereits-erledigte-saetze-ueberspringen
+
+      * Bei einem Restart (bereits-erledigte-saetze > 0) wird der
+      * Bericht fortgeschrieben statt neu angelegt, damit die am
+      * Ende ausgewiesene Satzanzahl zu den tatsaechlich im Bericht
+      * stehenden Detailzeilen passt. Der Berichtskopf wird nur dann
+      * neu geschrieben, wenn batch-berichtdatei-oeffnen die Datei
+      * tatsaechlich frisch angelegt hat (bericht-neu-angelegt) - nicht
+      * schon deshalb, weil laut Checkpoint kein Restart vorlag, denn
+      * eine fehlende Berichtdatei trotz Restart (Status 35) landet
+      * ebenfalls auf OPEN OUTPUT und braucht dann auch ihren Kopf.
+               PERFORM batch-berichtdatei-oeffnen
+               IF bericht-neu-angelegt
+                   PERFORM report-kopf-schreiben
+               ELSE
+      * Echter Restart auf eine bestehende Berichtdatei: Seiten- und
+      * Zeilenstand aus dem letzten Checkpoint uebernehmen, statt bei
+      * Seite 1 / Zeile 0 neu zu zaehlen - sonst wuerde die naechste
+      * Detailzeile mit einer falschen Seitenzahl mitten in die
+      * bestehende Datei geschrieben.
+                   MOVE bereits-erledigte-seiten-zaehler
+                       TO seiten-zaehler
+                   MOVE bereits-erledigte-zeilen-auf-seite
+                       TO zeilen-auf-seite
+               END-IF
+
+               PERFORM UNTIL dateiende
+                   READ batch-eingabedatei
+                       AT END
+                           SET dateiende TO TRUE
+                       NOT AT END
+                           PERFORM batch-satz-verarbeiten
+                           ADD 1 TO verarbeitete-saetze
+                           PERFORM checkpoint-schreiben
+                   END-READ
+               END-PERFORM
+
+               PERFORM report-abschluss-schreiben
+
+      * Sauberer Lauf bis zum Dateiende: Checkpoint zuruecksetzen,
+      * damit ein erneuter Start wieder von vorn beginnt.
+               PERFORM checkpoint-zuruecksetzen
+
+               CLOSE batch-eingabedatei
+               IF batch-berichtdatei-offen
+                   CLOSE batch-berichtdatei
+               END-IF
+
+      * Zusammenfassender Bedingungscode fuer den Job-Scheduler:
+      * 0 = alle Saetze sauber berechnet, 4 = mindestens ein
+      * Ueberlauf, 8 = mindestens ein ungueltiger Satz (schwerer
+      * als ein Ueberlauf, da gar kein Ergebnis vorliegt).
+               EVALUATE TRUE
+                   WHEN batch-ungueltige-saetze > ZERO
+                       MOVE 8 TO RETURN-CODE
+                   WHEN batch-ueberlauf-saetze > ZERO
+                       MOVE 4 TO RETURN-CODE
+                   WHEN OTHER
+                       MOVE 0 TO RETURN-CODE
+               END-EVALUATE
+           END-IF.
+
+
+      * Liest die Checkpoint-Datei, falls vorhanden, und uebernimmt
+      * die darin vermerkte Anzahl bereits verarbeiteter Saetze.
+      * Fehlt die Datei (Status 35), wird bei 0 begonnen. Liest bis
+      * Dateiende und behaelt nur den zuletzt gelesenen Satz: BATCHCKP
+      * ist in FACJOB.jcl mit DISP=(MOD,CATLG,CATLG) alloziert, und auf
+      * echtem MVS positioniert MOD beim OPEN immer ans Dateiende,
+      * unabhaengig vom OPEN-Modus des Programms - checkpoint-schreiben
+      * haengt also je Aufruf einen weiteren Satz an, statt den alten
+      * zu ersetzen. Ein einzelnes READ wuerde damit den aeltesten
+      * (ersten) Checkpoint liefern statt des aktuellen; das Lesen bis
+      * zum Ende macht den Restart unabhaengig von dieser Anhaenge-
+      * Semantik.
+       checkpoint-einlesen SECTION.
+           MOVE ZERO TO bereits-erledigte-saetze.
+           MOVE ZERO TO bereits-erledigte-seiten-zaehler.
+           MOVE ZERO TO bereits-erledigte-zeilen-auf-seite.
+           OPEN INPUT checkpoint-datei.
+           IF checkpoint-dateistatus = "00"
+               PERFORM UNTIL checkpoint-dateistatus NOT = "00"
+                   READ checkpoint-datei
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE checkpoint-verarbeitete-saetze
+                               TO bereits-erledigte-saetze
+                           MOVE checkpoint-seiten-zaehler
+                               TO bereits-erledigte-seiten-zaehler
+                           MOVE checkpoint-zeilen-auf-seite
+                               TO bereits-erledigte-zeilen-auf-seite
+                   END-READ
+               END-PERFORM
+               CLOSE checkpoint-datei
+           END-IF.
+
+
+      * Ueberspringt beim Restart die bereits in einem frueheren Lauf
+      * erfolgreich verarbeiteten Saetze der Eingabedatei.
+       bereits-erledigte-saetze-ueberspringen SECTION.
+           PERFORM bereits-erledigte-saetze TIMES
+               READ batch-eingabedatei
+                   AT END
+                       SET dateiende TO TRUE
+               END-READ
+           END-PERFORM.
+
+
+      * Schreibt die aktuelle Anzahl verarbeiteter Saetze als
+      * Checkpoint, damit ein Abbruch ab hier neu starten kann.
+       checkpoint-schreiben SECTION.
+           OPEN OUTPUT checkpoint-datei.
+           IF checkpoint-dateistatus = "00"
+               MOVE verarbeitete-saetze
+                   TO checkpoint-verarbeitete-saetze
+               MOVE seiten-zaehler TO checkpoint-seiten-zaehler
+               MOVE zeilen-auf-seite TO checkpoint-zeilen-auf-seite
+               WRITE checkpoint-satz
+           ELSE
+               DISPLAY "Warnung: Checkpoint nicht geschrieben "
+                   "(Status " checkpoint-dateistatus "). Restart "
+                   "faellt ggf. auf den vorherigen Punkt zurueck."
+           END-IF.
+           CLOSE checkpoint-datei.
+
+
+      * Setzt den Checkpoint nach einem vollstaendig durchgelaufenen
+      * Batch-Lauf wieder auf 0 zurueck.
+       checkpoint-zuruecksetzen SECTION.
+           OPEN OUTPUT checkpoint-datei.
+           IF checkpoint-dateistatus = "00"
+               MOVE ZERO TO checkpoint-satz
+               WRITE checkpoint-satz
+           ELSE
+               DISPLAY "Warnung: Checkpoint-Ruecksetzung "
+                   "fehlgeschlagen (Status " checkpoint-dateistatus
+                   ")."
+           END-IF.
+           CLOSE checkpoint-datei.
+
+
+      * Schreibt Titelzeile, Laufdatum und Spaltenkopf des formatierten
+      * Berichtes und beginnt damit eine neue Seite.
+       report-kopf-schreiben SECTION.
+           ADD 1 TO seiten-zaehler.
+           MOVE ZERO TO zeilen-auf-seite.
+           PERFORM zeitstempel-ermitteln.
 
+           MOVE SPACES TO batch-berichtsatz.
+           STRING "FAKULTAETSBERECHNUNG - BATCHLAUF"
+               "                         Seite: " seiten-zaehler
+               DELIMITED BY SIZE INTO batch-berichtsatz.
+           IF batch-berichtdatei-offen
+               WRITE batch-berichtsatz
+           END-IF.
 
-      * Pseudorekursive Prozedur zur Fakultaetsberechnung
+           MOVE SPACES TO batch-berichtsatz.
+           STRING "Laufdatum: " audit-datum DELIMITED BY SIZE
+               INTO batch-berichtsatz.
+           IF batch-berichtdatei-offen
+               WRITE batch-berichtsatz
+           END-IF.
+
+           MOVE SPACES TO batch-berichtsatz.
+           IF batch-berichtdatei-offen
+               WRITE batch-berichtsatz
+           END-IF.
+
+           MOVE SPACES TO batch-berichtsatz.
+           STRING "EINGABE   ERGEBNIS" DELIMITED BY SIZE
+               INTO batch-berichtsatz.
+           IF batch-berichtdatei-offen
+               WRITE batch-berichtsatz
+           END-IF.
+
+
+      * Schreibt den Abschluss des Berichtes mit der Gesamtzahl der
+      * im Lauf verarbeiteten Saetze.
+       report-abschluss-schreiben SECTION.
+           MOVE SPACES TO batch-berichtsatz.
+           IF batch-berichtdatei-offen
+               WRITE batch-berichtsatz
+           END-IF.
+
+           MOVE SPACES TO batch-berichtsatz.
+           STRING "Anzahl verarbeiteter Saetze: " verarbeitete-saetze
+               DELIMITED BY SIZE INTO batch-berichtsatz.
+           IF batch-berichtdatei-offen
+               WRITE batch-berichtsatz
+           END-IF.
+
+
+      * Ermittelt den aktuellen Zeitstempel fuer Bericht und
+      * Audit-Protokoll.
+       zeitstempel-ermitteln SECTION.
+           MOVE FUNCTION CURRENT-DATE TO audit-zeitstempel.
+
+
+      * Berechnet und protokolliert die Fakultaet fuer genau einen
+      * aus der Eingabedatei gelesenen Satz.
+       batch-satz-verarbeiten SECTION.
+           MOVE batch-eingabewert TO eingabewert.
+           MOVE batch-eingabewert TO letzter-eingabewert.
+           MOVE 1 TO ergebniswert.
+           MOVE "N" TO ueberlauf-kennzeichen.
+           MOVE "N" TO ungueltig-kennzeichen.
+
+           PERFORM eingabe-pruefen-batch.
+
+           IF NOT satz-ungueltig
+               PERFORM faculty
+           END-IF.
+
+      * Seitenumbruch, wenn die aktuelle Seite voll ist
+           IF zeilen-auf-seite >= zeilen-je-seite
+               PERFORM report-kopf-schreiben
+           END-IF.
+
+           MOVE SPACES TO REPORT-DETAILSATZ.
+           MOVE batch-eingabewert TO rd-eingabe-anzeige.
+           EVALUATE TRUE
+               WHEN satz-ungueltig
+                   MOVE "UNGUELTIGE EINGABE" TO rd-ergebnis-anzeige
+                   ADD 1 TO batch-ungueltige-saetze
+               WHEN ueberlauf
+                   MOVE "UEBERLAUF (> 18 Stellen)"
+                       TO rd-ergebnis-anzeige
+                   ADD 1 TO batch-ueberlauf-saetze
+               WHEN OTHER
+                   MOVE ergebniswert TO ergebniswert-anzeige
+                   MOVE FUNCTION TRIM(ergebniswert-anzeige)
+                       TO rd-ergebnis-anzeige
+           END-EVALUATE.
+           MOVE REPORT-DETAILSATZ TO batch-berichtsatz.
+           IF batch-berichtdatei-offen
+               WRITE batch-berichtsatz
+           END-IF.
+           ADD 1 TO zeilen-auf-seite.
+
+           PERFORM audit-protokollieren.
+
+
+      * Weist eingabewert neu an, solange kein gueltiger,
+      * positiver zweistelliger Wert vorliegt.
+      * Begrenzt die Anzahl der Neueingabe-Versuche, damit ein
+      * JCL-Lauf mit erschoepfter SYSIN-Eingabe nicht endlos auf
+      * weitere Eingaben wartet, sondern den Satz als ungueltig
+      * markiert und dem Aufrufer die Entscheidung ueberlaesst.
+       eingabe-pruefen SECTION.
+           MOVE ZERO TO eingabe-versuche.
+           PERFORM UNTIL (eingabewert IS NUMERIC AND eingabewert > ZERO)
+                   OR eingabe-versuche >= max-eingabe-versuche
+               DISPLAY "Ungueltige Eingabe. Bitte einen Wert "
+                   "von 01 bis 99 eingeben:"
+               ACCEPT eingabewert
+               ADD 1 TO eingabe-versuche
+           END-PERFORM.
+           IF eingabewert IS NOT NUMERIC OR eingabewert = ZERO
+               SET satz-ungueltig TO TRUE
+           END-IF.
+
+
+      * Entspricht eingabe-pruefen, markiert aber einen ungueltigen
+      * Batch-Satz statt eine Konsoleneingabe erneut anzufordern,
+      * da im Batch-Modus niemand am Terminal sitzt.
+       eingabe-pruefen-batch SECTION.
+           IF eingabewert IS NOT NUMERIC OR eingabewert = ZERO
+               SET satz-ungueltig TO TRUE
+           END-IF.
+
+
+      * Ruft die in FACSUB ausgelagerte Fakultaetsberechnung auf.
+      * FACSUB erwartet ergebniswert bereits mit 1 vorbelegt und
+      * meldet einen Ueberlauf ueber dasselbe ueberlauf-kennzeichen
+      * zurueck, das interaktive- und batch-verarbeitung auswerten.
        faculty SECTION.
-      * ergebniswert mit eingabe multiplizieren,
-      * Ergebnis in ergebniswert sichern
-           MULTIPLY eingabewert by ergebniswert.
-      * 1 von eingabewert substrahieren und in eingabewert sichern.
-           SUBTRACT 1 FROM eingabewert.
+           CALL "FACSUB" USING EINGABE FAKULTAET ueberlauf-kennzeichen
+           END-CALL.
+
+
+      * Verarbeitung eines Wertes oberhalb der Standardgrenzen von
+      * EINGABE/FAKULTAET (> 99 bzw. > 18-stelliges Ergebnis) ueber
+      * die erweiterten Felder aus MATHEXT.cpy.
+       erweiterte-verarbeitung SECTION.
+           DISPLAY "Wert zur erweiterten Fakultätsberechnung "
+               "(001-999):"
+           ACCEPT eingabewert-erweitert.
+           PERFORM eingabe-pruefen-erweitert.
+           DISPLAY "Wert: " eingabewert-erweitert.
+
+           MOVE eingabewert-erweitert TO letzter-eingabewert-erweitert.
+
+           IF satz-ungueltig
+      * Eingabe blieb nach den zulaessigen Versuchen ungueltig -
+      * Bedingungscode 8 signalisiert dem Job-Scheduler den Abbruch.
+               DISPLAY "Fehler: Keine gueltige Eingabe erhalten - "
+                   "Berechnung abgebrochen."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM bignum-initialisieren
+               PERFORM faculty-erweitert
+               IF ueberlauf
+                   DISPLAY "Fehler: Ergebnis ueberschreitet 400 "
+                       "Stellen - Berechnung abgebrochen."
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   PERFORM bignum-in-text-wandeln
+                   DISPLAY "Fakultät: "
+                       FUNCTION TRIM(bignum-anzeige-text)
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           PERFORM audit-protokollieren-erweitert.
+
+
+      * Weist eingabewert-erweitert neu an, solange kein gueltiger,
+      * positiver Wert vorliegt. Entspricht eingabe-pruefen, nur fuer
+      * das dreistellige erweiterte Eingabefeld.
+      * Begrenzt die Anzahl der Neueingabe-Versuche wie eingabe-pruefen,
+      * damit ein JCL-Lauf mit erschoepfter SYSIN-Eingabe nicht
+      * endlos auf weitere Eingaben wartet.
+       eingabe-pruefen-erweitert SECTION.
+           MOVE ZERO TO eingabe-versuche.
+           PERFORM UNTIL (eingabewert-erweitert IS NUMERIC
+                       AND eingabewert-erweitert > ZERO)
+                   OR eingabe-versuche >= max-eingabe-versuche
+               DISPLAY "Ungueltige Eingabe. Bitte einen Wert "
+                   "von 001 bis 999 eingeben:"
+               ACCEPT eingabewert-erweitert
+               ADD 1 TO eingabe-versuche
+           END-PERFORM.
+           IF eingabewert-erweitert IS NOT NUMERIC
+                   OR eingabewert-erweitert = ZERO
+               SET satz-ungueltig TO TRUE
+           END-IF.
+
+
+      * Pseudorekursive Prozedur zur Fakultaetsberechnung mit dem
+      * erweiterten Bignum-Ergebnisfeld. Entspricht in der Logik genau
+      * der faculty Prozedur, nur dass die einzelne MULTIPLY-Anweisung
+      * durch die Bignum-Multiplikation-mit-Uebertrag ersetzt ist, da
+      * ein Bignum kein Operand einer gewoehnlichen MULTIPLY-Anweisung
+      * sein kann.
+       faculty-erweitert SECTION.
+           PERFORM bignum-mit-skalar-multiplizieren.
+
+           IF NOT ueberlauf
+               SUBTRACT 1 FROM eingabewert-erweitert
+               IF eingabewert-erweitert > 1 THEN
+                   PERFORM faculty-erweitert
+               END-IF
+           END-IF.
+
+
+      * Setzt das Bignum-Ergebnisfeld auf den neutralen Startwert 1
+      * (Limb 1 = 1, alle uebrigen Limbs = 0) vor dem ersten Aufruf
+      * von faculty-erweitert.
+       bignum-initialisieren SECTION.
+           PERFORM VARYING bignum-index FROM 1 BY 1
+                   UNTIL bignum-index > 100
+               MOVE ZERO TO ergebniswert-erweitert-limb(bignum-index)
+           END-PERFORM.
+           MOVE 1 TO ergebniswert-erweitert-limb(1).
+
+
+      * Multipliziert das Bignum-Ergebnisfeld mit eingabewert-
+      * erweitert: klassische Multiplikation-mit-Uebertrag ueber alle
+      * 100 Limbs, von der niedrigst- zur hoechstwertigen Stelle.
+      * Bleibt nach dem letzten Limb noch ein Uebertrag uebrig, reicht
+      * die Kapazitaet von 400 Stellen nicht mehr aus - das wird wie
+      * beim Standardpfad ueber ueberlauf-kennzeichen gemeldet.
+       bignum-mit-skalar-multiplizieren SECTION.
+           MOVE ZERO TO bignum-uebertrag.
+           PERFORM VARYING bignum-index FROM 1 BY 1
+                   UNTIL bignum-index > 100
+               COMPUTE bignum-produkt =
+                   ergebniswert-erweitert-limb(bignum-index)
+                       * eingabewert-erweitert + bignum-uebertrag
+               MOVE FUNCTION MOD(bignum-produkt, 10000)
+                   TO ergebniswert-erweitert-limb(bignum-index)
+               DIVIDE bignum-produkt BY 10000
+                   GIVING bignum-uebertrag
+           END-PERFORM.
+           IF bignum-uebertrag NOT = ZERO
+               SET ueberlauf TO TRUE
+           END-IF.
+
+
+      * Wandelt das Bignum-Ergebnisfeld in eine fuehrungsnullenfreie
+      * Ziffernfolge (bignum-anzeige-text) fuer DISPLAY und das
+      * Audit-Protokoll: das hoechstwertige, von Null verschiedene
+      * Limb wird nullunterdrueckt angehaengt, alle darunterliegenden
+      * Limbs mit ihren vier Stellen einschliesslich fuehrender
+      * Nullen. STRING haengt ueber WITH POINTER an, statt den
+      * bisherigen Text als eigene Quelle erneut anzugeben, da ein
+      * Feld nicht ueberlappend als Quelle und Ziel eines STRING
+      * dienen darf.
+       bignum-in-text-wandeln SECTION.
+           MOVE SPACES TO bignum-anzeige-text.
+           MOVE 1 TO bignum-anzeige-zeiger.
+           MOVE 1 TO bignum-hoechster-index.
+           PERFORM VARYING bignum-index FROM 100 BY -1
+                   UNTIL bignum-index < 1
+               IF ergebniswert-erweitert-limb(bignum-index) NOT = ZERO
+                   MOVE bignum-index TO bignum-hoechster-index
+                   MOVE 1 TO bignum-index
+               END-IF
+           END-PERFORM.
+
+           MOVE ergebniswert-erweitert-limb(bignum-hoechster-index)
+               TO bignum-limb-anzeige-z.
+           STRING FUNCTION TRIM(bignum-limb-anzeige-z)
+                   DELIMITED BY SIZE
+               INTO bignum-anzeige-text
+               WITH POINTER bignum-anzeige-zeiger
+           END-STRING.
+
+           PERFORM VARYING bignum-index FROM bignum-hoechster-index
+                   BY -1 UNTIL bignum-index < 2
+               MOVE ergebniswert-erweitert-limb(bignum-index - 1)
+                   TO bignum-limb-anzeige
+               STRING bignum-limb-anzeige DELIMITED BY SIZE
+                   INTO bignum-anzeige-text
+                   WITH POINTER bignum-anzeige-zeiger
+               END-STRING
+           END-PERFORM.
+
+
+      * Haengt eine Zeile fuer eine erweiterte Berechnung an das
+      * Audit-Protokoll an, entsprechend audit-protokollieren.
+       audit-protokollieren-erweitert SECTION.
+           PERFORM zeitstempel-ermitteln.
+           MOVE SPACES TO audit-satz.
+           EVALUATE TRUE
+               WHEN satz-ungueltig
+                   STRING audit-datum "-" audit-uhrzeit
+                       " Eingabe: " letzter-eingabewert-erweitert
+                       " Ergebnis: UNGUELTIGE EINGABE"
+                       DELIMITED BY SIZE INTO audit-satz
+               WHEN ueberlauf
+                   STRING audit-datum "-" audit-uhrzeit
+                       " Eingabe: " letzter-eingabewert-erweitert
+                       " Ergebnis: UEBERLAUF (> 400 Stellen)"
+                       DELIMITED BY SIZE INTO audit-satz
+               WHEN OTHER
+                   STRING audit-datum "-" audit-uhrzeit
+                       " Eingabe: " letzter-eingabewert-erweitert
+                       " Ergebnis: "
+                       FUNCTION TRIM(bignum-anzeige-text)
+                       DELIMITED BY SIZE INTO audit-satz
+           END-EVALUATE.
+           IF audit-datei-offen
+               WRITE audit-satz
+           END-IF.
+
+
+      * Oeffnet die Audit-Protokolldatei zum Anhaengen. Existiert sie
+      * noch nicht (Dateistatus 35), wird sie stattdessen neu angelegt.
+       audit-datei-oeffnen SECTION.
+           MOVE "N" TO audit-datei-offen-kennzeichen.
+           OPEN EXTEND audit-datei.
+           IF audit-dateistatus = "35"
+               OPEN OUTPUT audit-datei
+           END-IF.
+           IF audit-dateistatus = "00"
+               SET audit-datei-offen TO TRUE
+           ELSE
+      * Jeder andere Status als 00/35 (z.B. fehlende DD, DCB-Konflikt)
+      * bliebe sonst unbemerkt, und ein nachfolgendes WRITE auf eine
+      * nie erfolgreich geoeffnete Datei fuehrt auf echtem MVS zu
+      * einem unkontrollierten Laufzeitabbruch. audit-protokollieren
+      * und audit-protokollieren-erweitert ueberspringen ihr WRITE
+      * deshalb, wenn audit-datei-offen falsch ist - analog zur
+      * Warnung in checkpoint-schreiben, statt den Lauf abzubrechen.
+               DISPLAY "Warnung: Audit-Protokoll AUDITLOG nicht "
+                   "verfuegbar (Status " audit-dateistatus "). "
+                   "Protokollierung fuer diesen Lauf uebersprungen."
+           END-IF.
+
+
+      * Oeffnet die Berichtdatei frisch (OUTPUT) beim ersten Durchlauf
+      * oder zum Fortschreiben (EXTEND) bei einem Restart, damit ein
+      * Checkpoint-Neustart den bisherigen Bericht nicht ueberschreibt.
+      * Existiert die Datei trotz Restart nicht mehr (Status 35), wird
+      * sie wie bei einem Erstlauf neu angelegt. bericht-neu-kennzeichen
+      * haelt fest, welcher der beiden Faelle tatsaechlich eingetreten
+      * ist, damit der Aufrufer den Berichtskopf nur dann schreibt, wenn
+      * hier wirklich neu (OUTPUT) angelegt wurde - unabhaengig davon,
+      * ob laut Checkpoint ein Restart vorlag.
+       batch-berichtdatei-oeffnen SECTION.
+           MOVE "N" TO bericht-neu-kennzeichen.
+           MOVE "N" TO batch-berichtdatei-offen-kennzeichen.
+           IF bereits-erledigte-saetze > ZERO
+               OPEN EXTEND batch-berichtdatei
+               IF batch-berichtdateistatus = "35"
+                   OPEN OUTPUT batch-berichtdatei
+                   SET bericht-neu-angelegt TO TRUE
+               END-IF
+           ELSE
+               OPEN OUTPUT batch-berichtdatei
+               SET bericht-neu-angelegt TO TRUE
+           END-IF.
+           IF batch-berichtdateistatus = "00"
+               SET batch-berichtdatei-offen TO TRUE
+           ELSE
+      * Jeder andere Status als 00/35 bliebe sonst unbemerkt, und die
+      * nachfolgenden WRITEs in report-kopf-schreiben,
+      * batch-satz-verarbeiten und report-abschluss-schreiben wuerden
+      * auf echtem MVS zu einem unkontrollierten Laufzeitabbruch
+      * fuehren. Diese Paragraphen ueberspringen ihre WRITEs deshalb,
+      * wenn batch-berichtdatei-offen falsch ist.
+               DISPLAY "Warnung: Berichtdatei BATCHOUT nicht "
+                   "verfuegbar (Status " batch-berichtdateistatus
+                   "). Bericht fuer diesen Lauf uebersprungen."
+           END-IF.
 
-           IF eingabewert > 1 THEN
-               PERFORM faculty.
 
+      * Haengt einen Satz mit Eingabewert, Ergebnis und Zeitstempel
+      * an das Audit-Protokoll an, damit jede Berechnung -
+      * erfolgreich, ungueltig oder mit Ueberlauf - nachvollziehbar
+      * bleibt.
+       audit-protokollieren SECTION.
+           PERFORM zeitstempel-ermitteln.
+           MOVE SPACES TO audit-satz.
+           EVALUATE TRUE
+               WHEN satz-ungueltig
+                   STRING audit-datum "-" audit-uhrzeit
+                       " Eingabe: " letzter-eingabewert
+                       " Ergebnis: UNGUELTIGE EINGABE"
+                       DELIMITED BY SIZE INTO audit-satz
+               WHEN ueberlauf
+                   STRING audit-datum "-" audit-uhrzeit
+                       " Eingabe: " letzter-eingabewert
+                       " Ergebnis: UEBERLAUF (> 18 Stellen)"
+                       DELIMITED BY SIZE INTO audit-satz
+               WHEN OTHER
+                   STRING audit-datum "-" audit-uhrzeit
+                       " Eingabe: " letzter-eingabewert
+                       " Ergebnis: " ergebniswert
+                       DELIMITED BY SIZE INTO audit-satz
+           END-EVALUATE.
+           IF audit-datei-offen
+               WRITE audit-satz
+           END-IF.
