@@ -0,0 +1,70 @@
+//FACJOB   JOB (ACCT),'FAKULTAET BATCH',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Treibt FACULTYPGM im Batchfenster, ohne dass jemand an einem
+//* Terminal sitzt. eingabewert kommt je Schritt entweder ueber
+//* eine SYSIN-Parameterkarte (ein Wert, interaktive-verarbeitung)
+//* oder ueber eine Eingabedatei mit vielen Werten (Batch-Modus).
+//*
+//* RETURN-CODE-Vertrag von FACULTYPGM, den der Scheduler ueber
+//* COND/IF-THEN auswerten kann:
+//*   RC=0  alle angeforderten Berechnungen sauber abgeschlossen
+//*   RC=4  mindestens ein Ueberlauf (> 18 bzw. > 36 Stellen) -
+//*         Lauf ist durchgelaufen, Ergebnis(se) aber unvollstaendig
+//*   RC=8  ungueltige bzw. erschoepfte Eingabe - kein verwertbares
+//*         Ergebnis fuer mindestens einen Satz
+//*--------------------------------------------------------------
+//*
+//* Schritt 1: Einzelwert ueber Parameterkarte (SYSIN), wie bei
+//* einer interaktiven Eingabe am Terminal - nur dass die Karte
+//* die Tastatureingabe ersetzt.
+//STEP010  EXEC PGM=FACULTYPGM
+//STEPLIB  DD DISP=SHR,DSN=PROD.FACULTY.LOADLIB
+//AUDITLOG DD DSN=PROD.FACULTY.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+I
+21
+/*
+//*
+//* Schritt 2: nur bei ungueltiger Eingabe in Schritt 1 (RC=8) eine
+//* Meldung auf SYSOUT ausgeben, die der Operator/Scheduler sieht -
+//* alles andere (RC 0 oder 4) laeuft normal weiter zu Schritt 3.
+//* IEBGENER kopiert die SYSUT1-Meldungskarten unveraendert nach
+//* SYSUT2 (SYSOUT), SYSIN DUMMY da keine Steueranweisungen noetig.
+//STEP020  EXEC PGM=IEBGENER,COND=(8,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+FACULTYPGM STEP010 meldet RC=8 (ungueltige bzw. erschoepfte
+Eingabe) - kein verwertbares Ergebnis fuer den Einzelwert aus
+SYSIN. Schritt 3 (Batch-Lauf) wird unabhaengig davon ausgefuehrt.
+/*
+//SYSUT2   DD SYSOUT=*
+//*
+//* Schritt 3: Batch-Lauf ueber eine Eingabedatei mit vielen Werten,
+//* mit Checkpoint/Restart-Unterstuetzung und formatiertem Bericht.
+//* Entfaellt, wenn Schritt 1 bereits eine ungueltige Eingabe hatte.
+//STEP030  EXEC PGM=FACULTYPGM,COND=(8,EQ,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.FACULTY.LOADLIB
+//BATCHIN  DD DSN=PROD.FACULTY.INPUT,DISP=SHR
+//* Kataloginsiertes Dataset statt SYSOUT, da der Restart-Bericht
+//* (OPEN EXTEND bei einem Checkpoint-Neustart) ueber getrennte
+//* Jobeinsaetze hinweg fortgeschrieben werden koennen muss - ein
+//* SYSOUT-Spoolziel lebt nur fuer die Dauer dieses einen Jobs und
+//* koennte den vorherigen Lauf nicht fortsetzen.
+//BATCHOUT DD DSN=PROD.FACULTY.REPORT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.FACULTY.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//BATCHCKP DD  DSN=PROD.FACULTY.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+B
+/*
